@@ -1,59 +1,942 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IDSS-MAIN.
 
+      *----------------------------------------------------------*
+      *  Modification history                                    *
+      *  2026-08-08  Multi-flag command line parsing so several   *
+      *              flags can be combined in one invocation.     *
+      *  2026-08-08  --output= redirects --docs to a file instead *
+      *              of the console.                              *
+      *  2026-08-08  --validate checks doc.txt for blank, over-    *
+      *              length, or non-printable records.             *
+      *  2026-08-08  --version now reports a structured build      *
+      *              identity instead of a bare literal.           *
+      *  2026-08-08  Every invocation is appended to an audit log  *
+      *              so a bad run can be traced back later.        *
+      *  2026-08-08  --list-headers inventories the VFS header     *
+      *              drop directory.                               *
+      *  2026-08-08  --reconcile= diffs doc.txt against a hand-     *
+      *              kept release manifest.                        *
+      *  2026-08-08  doc.txt path externalized to IDSS_DOC_PATH /   *
+      *              --doc-path= instead of the ASSIGN literal.     *
+      *  2026-08-08  --docs-html exports doc.txt to HTML for the    *
+      *              internal wiki.                                 *
+      *  2026-08-08  200-PRINT-DOCS checkpoints its record count so  *
+      *              a killed run can resume instead of starting    *
+      *              over.                                          *
+      *----------------------------------------------------------*
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO "/usr/share/idss/doc.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT InputFile ASSIGN TO DYNAMIC WS-DOC-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DOC-STATUS.
+
+           SELECT OutputFile ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT AuditFile ASSIGN TO DYNAMIC WS-AUDIT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ManifestFile ASSIGN TO DYNAMIC WS-MANIFEST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT CheckpointFile ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile.
        01 InputRecord PIC X(80).
 
+       FD OutputFile.
+       01 OutputRecord PIC X(450).
+
+       FD  ManifestFile.
+       01  ManifestRecord PIC X(80).
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           05  CKPT-COUNT             PIC 9(08).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CKPT-DOC-PATH          PIC X(256).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CKPT-OUTPUT-PATH       PIC X(256).
+
+       FD  AuditFile.
+       01  AuditRecord.
+           05  AUDIT-TIMESTAMP        PIC X(26).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  AUDIT-MODE             PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  AUDIT-BRANCH           PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  AUDIT-RAW-ARGS         PIC X(73).
+
        WORKING-STORAGE SECTION.
+           COPY "versinfo.cpy".
+
        01 WS-EOF PIC X(1) VALUE 'N'.
            88 EndOfFile VALUE 'Y'.
 
        01 WS-ARGUMENT PIC X(256).
 
+      *--------------------------------------------------------*
+      *  Command line argument table - loaded once from        *
+      *  ARGUMENT-NUMBER / ARGUMENT-VALUE so several flags      *
+      *  can be combined in one invocation.                     *
+      *--------------------------------------------------------*
+       01  WS-ARG-COUNT PIC 9(2) COMP VALUE 0.
+       01  WS-ARG-INDEX PIC 9(2) COMP VALUE 0.
+       01  WS-ARG-TABLE.
+           05  WS-ARG-ENTRY OCCURS 20 TIMES
+                   PIC X(256).
+       01  WS-CURRENT-ARG PIC X(256).
+
+      *--------------------------------------------------------*
+      *  Mode switches, one per flag.                          *
+      *--------------------------------------------------------*
+       01  WS-FLAG-VERSION PIC X(1) VALUE 'N'.
+           88 FLAG-VERSION VALUE 'Y'.
+       01  WS-FLAG-DOCS PIC X(1) VALUE 'N'.
+           88 FLAG-DOCS VALUE 'Y'.
+       01  WS-FLAG-VALIDATE PIC X(1) VALUE 'N'.
+           88 FLAG-VALIDATE VALUE 'Y'.
+       01  WS-FLAG-LIST-HEADERS PIC X(1) VALUE 'N'.
+           88 FLAG-LIST-HEADERS VALUE 'Y'.
+       01  WS-FLAG-RECONCILE PIC X(1) VALUE 'N'.
+           88 FLAG-RECONCILE VALUE 'Y'.
+       01  WS-FLAG-DOCS-HTML PIC X(1) VALUE 'N'.
+           88 FLAG-DOCS-HTML VALUE 'Y'.
+       01  WS-DOCS-HTML-OK PIC X(1) VALUE 'Y'.
+           88 DocsHtmlOk VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  Flag values ("--flag=value" style).                   *
+      *--------------------------------------------------------*
+       01  WS-OUTPUT-PATH PIC X(256) VALUE SPACES.
+       01  WS-OUTPUT-STATUS PIC X(2) VALUE SPACES.
+       01  WS-MANIFEST-PATH PIC X(256) VALUE SPACES.
+       01  WS-MANIFEST-STATUS PIC X(2) VALUE SPACES.
+       01  WS-DOC-PATH-ARG PIC X(256) VALUE SPACES.
+       01  WS-DOC-PATH PIC X(256) VALUE SPACES.
+       01  WS-DOC-STATUS PIC X(2) VALUE SPACES.
+       01  WS-DEFAULT-DOC-PATH
+               PIC X(256) VALUE "/usr/share/idss/doc.txt".
+
+       01  WS-MANIFEST-EOF PIC X(1) VALUE 'N'.
+           88 ManifestEOF VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  300-VALIDATE-DOCS working fields.                     *
+      *--------------------------------------------------------*
+       01  WS-TOTAL-COUNT PIC 9(8) COMP VALUE 0.
+       01  WS-BLANK-COUNT PIC 9(8) COMP VALUE 0.
+       01  WS-OVERLENGTH-COUNT PIC 9(8) COMP VALUE 0.
+       01  WS-NONPRINT-COUNT PIC 9(8) COMP VALUE 0.
+       01  WS-VALIDATE-OK PIC X(1) VALUE 'Y'.
+           88 ValidateOk VALUE 'Y'.
+       01  WS-CHAR-INDEX PIC 9(3) COMP VALUE 0.
+       01  WS-ONE-CHAR PIC X(1) VALUE SPACE.
+       01  WS-CHAR-CODE PIC 9(3) COMP VALUE 0.
+       01  WS-NONPRINT-FOUND PIC X(1) VALUE 'N'.
+           88 NonPrintFound VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  Audit / dispatch bookkeeping.                         *
+      *--------------------------------------------------------*
+       01  WS-AUDIT-PATH
+               PIC X(256) VALUE "/var/idss/audit/idss.log".
+       01  WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+       01  WS-MODE-NAME PIC X(15) VALUE "HELP".
+       01  WS-BRANCH-NAME PIC X(20) VALUE SPACES.
+
+      *--------------------------------------------------------*
+      *  200-PRINT-DOCS checkpoint / restart bookkeeping. A     *
+      *  long doc.txt scan saves its place every                *
+      *  WS-CHECKPOINT-INTERVAL records so a restarted run can  *
+      *  resume instead of reprinting or re-exporting from the  *
+      *  top.                                                   *
+      *--------------------------------------------------------*
+       01  WS-CHECKPOINT-PATH
+               PIC X(256) VALUE "/var/idss/audit/idss.ckpt".
+       01  WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+       01  WS-RECORD-COUNT PIC 9(08) COMP VALUE 0.
+       01  WS-RESUME-FROM PIC 9(08) COMP VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 50.
+       01  WS-DOCS-OK PIC X(1) VALUE 'Y'.
+           88 DocsOk VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  255-EMIT-ONE-HTML-LINE working fields. WS-HTML-ESCAPED *
+      *  is sized for the worst case - every one of InputRecord's *
+      *  80 columns escaped to "&amp;" (5 bytes) - so the final   *
+      *  <span>...</span> line can never overflow OutputRecord.  *
+      *--------------------------------------------------------*
+       01  WS-HTML-TRIMMED PIC X(80) VALUE SPACES.
+       01  WS-HTML-INPUT-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-HTML-CHAR-INDEX PIC 9(4) COMP VALUE 0.
+       01  WS-HTML-CHAR PIC X(1) VALUE SPACE.
+       01  WS-HTML-ESCAPED PIC X(410) VALUE SPACES.
+       01  WS-HTML-POINTER PIC 9(4) COMP VALUE 0.
+       01  WS-HTML-OVERFLOW PIC X(1) VALUE 'N'.
+           88 HtmlOverflow VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  400-LIST-HEADERS working fields.                      *
+      *--------------------------------------------------------*
+       01  WS-HEADERS-DIR
+               PIC X(256) VALUE "/usr/share/idss/headers".
+       01  WS-INVENTORY-PATH
+               PIC X(256)
+               VALUE "/var/idss/reports/header-inventory.txt".
+       01  WS-SHELL-COMMAND PIC X(400) VALUE SPACES.
+       01  WS-SHELL-QUOTE PIC X(1) VALUE X"22".
+       01  WS-SHELL-ARGS-SAFE PIC X(1) VALUE 'Y'.
+           88 ShellArgsSafe VALUE 'Y'.
+       01  WS-SHELL-CHECK-FIELD PIC X(256) VALUE SPACES.
+       01  WS-SHELL-CHECK-LENGTH PIC 9(4) COMP VALUE 0.
+       01  WS-SHELL-CHECK-INDEX PIC 9(4) COMP VALUE 0.
+       01  WS-SHELL-CHECK-CHAR PIC X(1) VALUE SPACE.
+       01  WS-LIST-HEADERS-OK PIC X(1) VALUE 'Y'.
+           88 ListHeadersOk VALUE 'Y'.
+
+      *--------------------------------------------------------*
+      *  500-RECONCILE-DOCS working fields.                    *
+      *--------------------------------------------------------*
+       01  WS-DOC-COUNT PIC 9(4) COMP VALUE 0.
+       01  WS-DOC-SUBSCRIPT PIC 9(4) COMP VALUE 0.
+       01  WS-DOC-TABLE.
+           05  WS-DOC-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-DOC-COUNT
+                   INDEXED BY WS-DOC-IDX.
+               10  WS-DOC-LINE PIC X(80).
+               10  WS-DOC-MATCHED PIC X(1) VALUE 'N'.
+                   88 DocLineMatched VALUE 'Y'.
+       01  WS-MANIFEST-MATCHED PIC X(1) VALUE 'N'.
+           88 ManifestLineMatched VALUE 'Y'.
+       01  WS-MISSING-COUNT PIC 9(4) COMP VALUE 0.
+       01  WS-EXTRA-COUNT PIC 9(4) COMP VALUE 0.
+       01  WS-RECONCILE-OK PIC X(1) VALUE 'Y'.
+           88 ReconcileOk VALUE 'Y'.
+
        PROCEDURE DIVISION.
        100-MAIN-LOGIC.
-           ACCEPT WS-ARGUMENT FROM COMMAND-LINE.
-           
-           IF FUNCTION TRIM(WS-ARGUMENT) = "--version" THEN
-               DISPLAY "v1.0.2"
-           ELSE IF FUNCTION TRIM(WS-ARGUMENT) = "--docs" THEN
-               PERFORM 200-PRINT-DOCS
-           ELSE
-               DISPLAY "Initial D street stage VFS headers"
-               DISPLAY "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~"
-               DISPLAY " ^ ^  | IDSS VFS Headers"
-               DISPLAY "=UwU= | email               year license"
-               DISPLAY " w w  | nekomimi@tilde.team 2025 Nekocense (c)"
-               DISPLAY ""
-               DISPLAY "--version: display version of the headers"
-               DISPLAY "--docs:    display simple docs for headers"
-           END-IF.
-           
+           PERFORM 120-INITIALIZE
+
+           EVALUATE TRUE
+               WHEN FLAG-VERSION
+                   PERFORM 800-DISPLAY-VERSION
+                   MOVE "VERSION" TO WS-MODE-NAME
+                   MOVE "SHOWED-VERSION" TO WS-BRANCH-NAME
+               WHEN FLAG-DOCS
+                   PERFORM 200-PRINT-DOCS
+                   MOVE "DOCS" TO WS-MODE-NAME
+                   IF DocsOk
+                       MOVE "PRINTED-DOCS" TO WS-BRANCH-NAME
+                   ELSE
+                       IF WS-DOC-STATUS NOT = "00"
+                           MOVE "DOC-OPEN-FAILED" TO WS-BRANCH-NAME
+                       ELSE
+                           MOVE "OUTPUT-OPEN-FAILED" TO WS-BRANCH-NAME
+                       END-IF
+                   END-IF
+               WHEN FLAG-VALIDATE
+                   PERFORM 300-VALIDATE-DOCS THRU 300-VALIDATE-DOCS-EXIT
+                   MOVE "VALIDATE" TO WS-MODE-NAME
+                   IF ValidateOk
+                       MOVE "VALIDATED-DOCS" TO WS-BRANCH-NAME
+                   ELSE
+                       MOVE "DOC-OPEN-FAILED" TO WS-BRANCH-NAME
+                   END-IF
+               WHEN FLAG-LIST-HEADERS
+                   PERFORM 400-LIST-HEADERS
+                   MOVE "LIST-HEADERS" TO WS-MODE-NAME
+                   IF ListHeadersOk
+                       MOVE "LISTED-HEADERS" TO WS-BRANCH-NAME
+                   ELSE
+                       MOVE "LIST-HEADERS-FAILED" TO WS-BRANCH-NAME
+                   END-IF
+               WHEN FLAG-RECONCILE
+                   PERFORM 500-RECONCILE-DOCS
+                       THRU 500-RECONCILE-DOCS-EXIT
+                   MOVE "RECONCILE" TO WS-MODE-NAME
+                   IF ReconcileOk
+                       MOVE "RECONCILED-DOCS" TO WS-BRANCH-NAME
+                   ELSE
+                       IF WS-DOC-STATUS NOT = "00"
+                           MOVE "DOC-OPEN-FAILED" TO WS-BRANCH-NAME
+                       ELSE
+                           MOVE "MANIFEST-OPEN-FAILED" TO WS-BRANCH-NAME
+                       END-IF
+                   END-IF
+               WHEN FLAG-DOCS-HTML
+                   PERFORM 250-EXPORT-DOCS-HTML
+                       THRU 250-EXPORT-DOCS-HTML-EXIT
+                   MOVE "DOCS-HTML" TO WS-MODE-NAME
+                   IF DocsHtmlOk
+                       MOVE "EXPORTED-DOCS-HTML" TO WS-BRANCH-NAME
+                   ELSE
+                       IF WS-OUTPUT-PATH = SPACES
+                           MOVE "NO-OUTPUT-PATH" TO WS-BRANCH-NAME
+                       ELSE
+                           IF WS-DOC-STATUS NOT = "00"
+                               MOVE "DOC-OPEN-FAILED"
+                                   TO WS-BRANCH-NAME
+                           ELSE
+                               MOVE "OUTPUT-OPEN-FAILED"
+                                   TO WS-BRANCH-NAME
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   PERFORM 850-DISPLAY-HELP
+                   MOVE "HELP" TO WS-MODE-NAME
+                   MOVE "SHOWED-HELP" TO WS-BRANCH-NAME
+           END-EVALUATE
+
+           PERFORM 900-WRITE-AUDIT-RECORD
+
            STOP RUN.
 
+      *--------------------------------------------------------*
+      *  120-INITIALIZE loads the raw command line and splits   *
+      *  it into individual flags so more than one can be given *
+      *  in a single invocation (e.g. --docs --output=...).     *
+      *--------------------------------------------------------*
+       120-INITIALIZE.
+           ACCEPT WS-ARGUMENT FROM COMMAND-LINE
+           PERFORM 130-LOAD-ARGUMENTS
+           PERFORM 140-PARSE-ARGUMENTS
+           PERFORM 145-RESOLVE-DOC-PATH.
+
+       130-LOAD-ARGUMENTS.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT > 20
+               MOVE 20 TO WS-ARG-COUNT
+           END-IF
+           PERFORM 131-LOAD-ONE-ARGUMENT
+               VARYING WS-ARG-INDEX FROM 1 BY 1
+               UNTIL WS-ARG-INDEX > WS-ARG-COUNT.
+
+       131-LOAD-ONE-ARGUMENT.
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG-ENTRY(WS-ARG-INDEX) FROM ARGUMENT-VALUE.
+
+       140-PARSE-ARGUMENTS.
+           PERFORM 141-CLASSIFY-ONE-ARGUMENT
+               VARYING WS-ARG-INDEX FROM 1 BY 1
+               UNTIL WS-ARG-INDEX > WS-ARG-COUNT.
+
+       141-CLASSIFY-ONE-ARGUMENT.
+           MOVE WS-ARG-ENTRY(WS-ARG-INDEX) TO WS-CURRENT-ARG
+           EVALUATE TRUE
+               WHEN FUNCTION TRIM(WS-CURRENT-ARG) = "--version"
+                   SET FLAG-VERSION TO TRUE
+               WHEN FUNCTION TRIM(WS-CURRENT-ARG) = "--docs"
+                   SET FLAG-DOCS TO TRUE
+               WHEN FUNCTION TRIM(WS-CURRENT-ARG) = "--validate"
+                   SET FLAG-VALIDATE TO TRUE
+               WHEN FUNCTION TRIM(WS-CURRENT-ARG) = "--list-headers"
+                   SET FLAG-LIST-HEADERS TO TRUE
+               WHEN WS-CURRENT-ARG(1:9) = "--output="
+                   MOVE WS-CURRENT-ARG(10:247) TO WS-OUTPUT-PATH
+               WHEN WS-CURRENT-ARG(1:12) = "--reconcile="
+                   SET FLAG-RECONCILE TO TRUE
+                   MOVE WS-CURRENT-ARG(13:244) TO WS-MANIFEST-PATH
+               WHEN WS-CURRENT-ARG(1:11) = "--doc-path="
+                   MOVE WS-CURRENT-ARG(12:245) TO WS-DOC-PATH-ARG
+               WHEN FUNCTION TRIM(WS-CURRENT-ARG) = "--docs-html"
+                   SET FLAG-DOCS-HTML TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      *  145-RESOLVE-DOC-PATH picks the doc.txt location to use, *
+      *  preferring --doc-path= over IDSS_DOC_PATH over the       *
+      *  long-standing default so existing installs with neither *
+      *  keep working unchanged.                                 *
+      *----------------------------------------------------------*
+       145-RESOLVE-DOC-PATH.
+           IF WS-DOC-PATH-ARG NOT = SPACES
+               MOVE WS-DOC-PATH-ARG TO WS-DOC-PATH
+           ELSE
+               ACCEPT WS-DOC-PATH FROM ENVIRONMENT "IDSS_DOC_PATH"
+               IF WS-DOC-PATH = SPACES
+                   MOVE WS-DEFAULT-DOC-PATH TO WS-DOC-PATH
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  200-PRINT-DOCS streams doc.txt to the console, or to    *
+      *  WS-OUTPUT-PATH when --output= was given on the command  *
+      *  line, so the docs can be archived without relying on    *
+      *  shell redirection. WS-RECORD-COUNT is checkpointed every *
+      *  WS-CHECKPOINT-INTERVAL records so a run that gets killed *
+      *  partway through can resume from where it left off        *
+      *  instead of reprinting or re-exporting from the top.      *
+      *----------------------------------------------------------*
        200-PRINT-DOCS.
+           MOVE 'Y' TO WS-DOCS-OK
            DISPLAY "Initial D street stage VFS headers"
            DISPLAY "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~"
 
+           PERFORM 220-LOAD-CHECKPOINT
+           MOVE 0 TO WS-RECORD-COUNT
+
            OPEN INPUT InputFile
+           IF WS-DOC-STATUS NOT = "00"
+               MOVE 'N' TO WS-DOCS-OK
+               DISPLAY "--docs: cannot open " FUNCTION TRIM(WS-DOC-PATH)
+                   " (status " WS-DOC-STATUS ")"
+           END-IF
+
+           IF DocsOk
+               IF WS-OUTPUT-PATH NOT = SPACES
+                   IF WS-RESUME-FROM > 0
+                       OPEN EXTEND OutputFile
+                       IF WS-OUTPUT-STATUS = "35"
+                           OPEN OUTPUT OutputFile
+                       END-IF
+                   ELSE
+                       OPEN OUTPUT OutputFile
+                   END-IF
+                   IF WS-OUTPUT-STATUS NOT = "00"
+                       MOVE 'N' TO WS-DOCS-OK
+                       DISPLAY "--docs: cannot open " WS-OUTPUT-PATH
+                           " (status " WS-OUTPUT-STATUS ")"
+                   END-IF
+               END-IF
+           END-IF
+
+           IF DocsOk
+               PERFORM UNTIL EndOfFile
+                   READ InputFile
+                       AT END
+                           SET EndOfFile TO TRUE
+                       NOT AT END
+                           PERFORM 210-READ-AND-EMIT-ONE-RECORD
+                   END-READ
+               END-PERFORM
 
-           PERFORM UNTIL EndOfFile
-               READ InputFile
+               IF WS-OUTPUT-PATH NOT = SPACES
+                   CLOSE OutputFile
+               END-IF
+               DISPLAY " "
+               DISPLAY "Sponsored by the nerds and cute catgirrrrs :3"
+
+               PERFORM 235-CLEAR-CHECKPOINT
+           END-IF
+
+           IF WS-DOC-STATUS = "00"
+               CLOSE InputFile
+           END-IF.
+
+       210-READ-AND-EMIT-ONE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-RECORD-COUNT > WS-RESUME-FROM
+               PERFORM 215-EMIT-ONE-RECORD
+           END-IF
+           PERFORM 230-SAVE-CHECKPOINT.
+
+       215-EMIT-ONE-RECORD.
+           IF WS-OUTPUT-PATH NOT = SPACES
+               MOVE InputRecord TO OutputRecord
+               WRITE OutputRecord
+           ELSE
+               DISPLAY InputRecord
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  220-LOAD-CHECKPOINT reads any record count left behind  *
+      *  by a prior, interrupted run. The checkpoint also carries *
+      *  the doc-path and output-path it was taken against, so a  *
+      *  stale checkpoint from a different --doc-path=/--output=  *
+      *  combination is never honored against this run's files.  *
+      *  No checkpoint file, a cleared (zero) one, or a mismatched *
+      *  path pair means start from the top.                      *
+      *----------------------------------------------------------*
+       220-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-FROM
+           OPEN INPUT CheckpointFile
+           IF WS-CKPT-STATUS = "00"
+               READ CheckpointFile
                    AT END
-                       SET EndOfFile TO TRUE
+                       CONTINUE
                    NOT AT END
-                       DISPLAY InputRecord
+                       IF CKPT-DOC-PATH = WS-DOC-PATH
+                           AND CKPT-OUTPUT-PATH = WS-OUTPUT-PATH
+                           MOVE CKPT-COUNT TO WS-RESUME-FROM
+                       END-IF
                END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       230-SAVE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-RECORD-COUNT TO CKPT-COUNT
+               MOVE WS-DOC-PATH TO CKPT-DOC-PATH
+               MOVE WS-OUTPUT-PATH TO CKPT-OUTPUT-PATH
+               OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile
+           END-IF.
+
+       235-CLEAR-CHECKPOINT.
+           MOVE 0 TO CKPT-COUNT
+           MOVE WS-DOC-PATH TO CKPT-DOC-PATH
+           MOVE WS-OUTPUT-PATH TO CKPT-OUTPUT-PATH
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      *----------------------------------------------------------*
+      *  250-EXPORT-DOCS-HTML wraps each InputRecord line in a    *
+      *  minimal <span> so the wiki can transclude doc.txt        *
+      *  without hand-formatting it. Requires --output=FILE since *
+      *  HTML has nowhere sensible to go on the console.          *
+      *----------------------------------------------------------*
+       250-EXPORT-DOCS-HTML.
+           MOVE 'Y' TO WS-DOCS-HTML-OK
+           IF WS-OUTPUT-PATH = SPACES
+               DISPLAY "--docs-html requires --output=FILE"
+               MOVE 'N' TO WS-DOCS-HTML-OK
+           ELSE
+               OPEN INPUT InputFile
+               IF WS-DOC-STATUS NOT = "00"
+                   MOVE 'N' TO WS-DOCS-HTML-OK
+                   DISPLAY "--docs-html: cannot open "
+                       FUNCTION TRIM(WS-DOC-PATH)
+                       " (status " WS-DOC-STATUS ")"
+               ELSE
+                   OPEN OUTPUT OutputFile
+                   IF WS-OUTPUT-STATUS NOT = "00"
+                       MOVE 'N' TO WS-DOCS-HTML-OK
+                       DISPLAY "--docs-html: cannot open "
+                           WS-OUTPUT-PATH
+                           " (status " WS-OUTPUT-STATUS ")"
+                       CLOSE InputFile
+                   ELSE
+                       MOVE SPACES TO OutputRecord
+                       STRING "<html><body><pre>" DELIMITED BY SIZE
+                           INTO OutputRecord
+                       WRITE OutputRecord
+
+                       PERFORM UNTIL EndOfFile
+                           READ InputFile
+                               AT END
+                                   SET EndOfFile TO TRUE
+                               NOT AT END
+                                   PERFORM 255-EMIT-ONE-HTML-LINE
+                           END-READ
+                       END-PERFORM
+
+                       MOVE SPACES TO OutputRecord
+                       STRING "</pre></body></html>" DELIMITED BY SIZE
+                           INTO OutputRecord
+                       WRITE OutputRecord
+
+                       CLOSE OutputFile
+                       CLOSE InputFile
+                   END-IF
+               END-IF
+           END-IF.
+       250-EXPORT-DOCS-HTML-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  255-EMIT-ONE-HTML-LINE escapes &, < and > so the wiki   *
+      *  gets valid markup instead of broken tags, then wraps    *
+      *  the result in <span>...</span>. WS-HTML-ESCAPED and     *
+      *  OutputRecord are both sized with margin over the worst  *
+      *  case (every byte escaped to &amp;) so the final STRING  *
+      *  should never overflow; the ON OVERFLOW guards below are *
+      *  defense-in-depth, not the expected path.                *
+      *----------------------------------------------------------*
+       255-EMIT-ONE-HTML-LINE.
+           MOVE 'N' TO WS-HTML-OVERFLOW
+           MOVE SPACES TO WS-HTML-ESCAPED
+           MOVE FUNCTION TRIM(InputRecord TRAILING) TO WS-HTML-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(InputRecord TRAILING))
+               TO WS-HTML-INPUT-LENGTH
+           MOVE 1 TO WS-HTML-POINTER
+
+           PERFORM VARYING WS-HTML-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-HTML-CHAR-INDEX > WS-HTML-INPUT-LENGTH
+                   OR HtmlOverflow
+               MOVE WS-HTML-TRIMMED(WS-HTML-CHAR-INDEX:1)
+                   TO WS-HTML-CHAR
+               PERFORM 256-ESCAPE-ONE-CHAR
            END-PERFORM
+
+           MOVE SPACES TO OutputRecord
+           IF NOT HtmlOverflow
+               STRING "<span>" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HTML-ESCAPED TRAILING)
+                       DELIMITED BY SIZE
+                   "</span>" DELIMITED BY SIZE
+                   INTO OutputRecord
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-HTML-OVERFLOW
+               END-STRING
+           END-IF
+
+           IF HtmlOverflow
+               DISPLAY "  html line too long to escape safely, "
+                   "skipped: " FUNCTION TRIM(WS-HTML-TRIMMED)
+           ELSE
+               WRITE OutputRecord
+           END-IF.
+
+       256-ESCAPE-ONE-CHAR.
+           EVALUATE WS-HTML-CHAR
+               WHEN "<"
+                   STRING "&lt;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPED
+                       WITH POINTER WS-HTML-POINTER
+                       ON OVERFLOW
+                           MOVE 'Y' TO WS-HTML-OVERFLOW
+                   END-STRING
+               WHEN ">"
+                   STRING "&gt;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPED
+                       WITH POINTER WS-HTML-POINTER
+                       ON OVERFLOW
+                           MOVE 'Y' TO WS-HTML-OVERFLOW
+                   END-STRING
+               WHEN "&"
+                   STRING "&amp;" DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPED
+                       WITH POINTER WS-HTML-POINTER
+                       ON OVERFLOW
+                           MOVE 'Y' TO WS-HTML-OVERFLOW
+                   END-STRING
+               WHEN OTHER
+                   STRING WS-HTML-CHAR DELIMITED BY SIZE
+                       INTO WS-HTML-ESCAPED
+                       WITH POINTER WS-HTML-POINTER
+                       ON OVERFLOW
+                           MOVE 'Y' TO WS-HTML-OVERFLOW
+                   END-STRING
+           END-EVALUATE.
+
+      *==========================================================*
+      *  300-VALIDATE-DOCS walks doc.txt looking for blank,      *
+      *  over-length, or non-printable records before it ships,  *
+      *  and reports a summary count at the end.                 *
+      *==========================================================*
+       300-VALIDATE-DOCS.
+           MOVE 'Y' TO WS-VALIDATE-OK
+           DISPLAY "Validating doc.txt ..."
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-BLANK-COUNT
+           MOVE 0 TO WS-OVERLENGTH-COUNT
+           MOVE 0 TO WS-NONPRINT-COUNT
+
+           OPEN INPUT InputFile
+           IF WS-DOC-STATUS NOT = "00"
+               MOVE 'N' TO WS-VALIDATE-OK
+               DISPLAY "--validate: cannot open "
+                   FUNCTION TRIM(WS-DOC-PATH)
+                   " (status " WS-DOC-STATUS ")"
+           ELSE
+               PERFORM 310-VALIDATE-ONE-RECORD UNTIL EndOfFile
+               CLOSE InputFile
+
+               PERFORM 320-DISPLAY-VALIDATION-SUMMARY
+           END-IF.
+       300-VALIDATE-DOCS-EXIT.
+           EXIT.
+
+       310-VALIDATE-ONE-RECORD.
+           READ InputFile
+               AT END
+                   SET EndOfFile TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-COUNT
+                   PERFORM 315-CHECK-ONE-RECORD
+           END-READ.
+
+       315-CHECK-ONE-RECORD.
+           IF InputRecord = SPACES
+               ADD 1 TO WS-BLANK-COUNT
+               DISPLAY "  blank record at line " WS-TOTAL-COUNT
+           END-IF
+
+           IF InputRecord(80:1) NOT = SPACE
+               ADD 1 TO WS-OVERLENGTH-COUNT
+               DISPLAY "  possibly truncated record at line "
+                   WS-TOTAL-COUNT
+           END-IF
+
+           MOVE 'N' TO WS-NONPRINT-FOUND
+           PERFORM 316-CHECK-ONE-CHAR
+               VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > 80
+           IF NonPrintFound
+               ADD 1 TO WS-NONPRINT-COUNT
+               DISPLAY "  non-printable byte at line " WS-TOTAL-COUNT
+           END-IF.
+
+       316-CHECK-ONE-CHAR.
+           MOVE InputRecord(WS-CHAR-INDEX:1) TO WS-ONE-CHAR
+           MOVE FUNCTION ORD(WS-ONE-CHAR) TO WS-CHAR-CODE
+           SUBTRACT 1 FROM WS-CHAR-CODE
+           IF (WS-CHAR-CODE < 32 AND WS-ONE-CHAR NOT = SPACE)
+               OR WS-CHAR-CODE = 127
+               SET NonPrintFound TO TRUE
+           END-IF.
+
+       320-DISPLAY-VALIDATION-SUMMARY.
            DISPLAY " "
-           DISPLAY "Sponsored by the nerds and cute catgirrrrs :3"
+           DISPLAY "Validation summary:"
+           DISPLAY "  records scanned   : " WS-TOTAL-COUNT
+           DISPLAY "  blank records     : " WS-BLANK-COUNT
+           DISPLAY "  truncated records : " WS-OVERLENGTH-COUNT
+           DISPLAY "  non-printable     : " WS-NONPRINT-COUNT.
+
+      *==========================================================*
+      *  800-DISPLAY-VERSION reports the structured build         *
+      *  identity instead of a bare hardcoded literal, so a       *
+      *  rollback can tell which build is actually on the box.    *
+      *==========================================================*
+       800-DISPLAY-VERSION.
+           DISPLAY "v" FUNCTION TRIM(WS-VER-SEMANTIC)
+               " (built " FUNCTION TRIM(WS-VER-BUILD-DATE)
+               ", packaged by " FUNCTION TRIM(WS-VER-PACKAGER) ")".
+
+      *==========================================================*
+      *  400-LIST-HEADERS inventories the VFS header drop        *
+      *  directory instead of a manual "ls -l" cross-check.       *
+      *==========================================================*
+       400-LIST-HEADERS.
+           MOVE 'Y' TO WS-LIST-HEADERS-OK
+           IF WS-OUTPUT-PATH NOT = SPACES
+               MOVE WS-OUTPUT-PATH TO WS-INVENTORY-PATH
+           END-IF
+
+           PERFORM 405-CHECK-SHELL-ARGS-SAFE
+
+           IF ShellArgsSafe
+               MOVE SPACES TO WS-SHELL-COMMAND
+               STRING "ls -l " DELIMITED BY SIZE
+                   WS-SHELL-QUOTE DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HEADERS-DIR) DELIMITED BY SIZE
+                   WS-SHELL-QUOTE DELIMITED BY SIZE
+                   " > " DELIMITED BY SIZE
+                   WS-SHELL-QUOTE DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INVENTORY-PATH) DELIMITED BY SIZE
+                   WS-SHELL-QUOTE DELIMITED BY SIZE
+                   " 2>&1" DELIMITED BY SIZE
+                   INTO WS-SHELL-COMMAND
+               END-STRING
+
+               CALL "SYSTEM" USING WS-SHELL-COMMAND
+               IF RETURN-CODE NOT = 0
+                   MOVE 'N' TO WS-LIST-HEADERS-OK
+                   DISPLAY "--list-headers: ls failed (return code "
+                       RETURN-CODE "), see "
+                       FUNCTION TRIM(WS-INVENTORY-PATH)
+               ELSE
+                   DISPLAY "Header inventory written to "
+                       FUNCTION TRIM(WS-INVENTORY-PATH)
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-LIST-HEADERS-OK
+               DISPLAY "--list-headers: directory or output path "
+                   "contains characters not allowed in a shell "
+                   "command, aborting"
+           END-IF.
+
+      *----------------------------------------------------------*
+      *  405-CHECK-SHELL-ARGS-SAFE guards the two operands that   *
+      *  get built into the "ls -l" command line below - one of   *
+      *  them (the --output= path) is user-supplied, so it is     *
+      *  restricted to a plain-path character set before it is    *
+      *  allowed anywhere near CALL "SYSTEM".                     *
+      *----------------------------------------------------------*
+       405-CHECK-SHELL-ARGS-SAFE.
+           MOVE 'Y' TO WS-SHELL-ARGS-SAFE
+           MOVE FUNCTION TRIM(WS-HEADERS-DIR) TO WS-SHELL-CHECK-FIELD
+           PERFORM 406-VALIDATE-SHELL-FIELD
+           MOVE FUNCTION TRIM(WS-INVENTORY-PATH) TO WS-SHELL-CHECK-FIELD
+           PERFORM 406-VALIDATE-SHELL-FIELD.
+
+       406-VALIDATE-SHELL-FIELD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SHELL-CHECK-FIELD))
+               TO WS-SHELL-CHECK-LENGTH
+           PERFORM 407-VALIDATE-ONE-CHAR
+               VARYING WS-SHELL-CHECK-INDEX FROM 1 BY 1
+               UNTIL WS-SHELL-CHECK-INDEX > WS-SHELL-CHECK-LENGTH.
+
+       407-VALIDATE-ONE-CHAR.
+           MOVE WS-SHELL-CHECK-FIELD(WS-SHELL-CHECK-INDEX:1)
+               TO WS-SHELL-CHECK-CHAR
+           IF NOT ((WS-SHELL-CHECK-CHAR >= "A" AND
+                       WS-SHELL-CHECK-CHAR <= "Z")
+                   OR (WS-SHELL-CHECK-CHAR >= "a" AND
+                       WS-SHELL-CHECK-CHAR <= "z")
+                   OR (WS-SHELL-CHECK-CHAR >= "0" AND
+                       WS-SHELL-CHECK-CHAR <= "9")
+                   OR WS-SHELL-CHECK-CHAR = "/"
+                   OR WS-SHELL-CHECK-CHAR = "."
+                   OR WS-SHELL-CHECK-CHAR = "_"
+                   OR WS-SHELL-CHECK-CHAR = "-"
+                   OR WS-SHELL-CHECK-CHAR = SPACE)
+               MOVE 'N' TO WS-SHELL-ARGS-SAFE
+           END-IF.
+
+      *==========================================================*
+      *  500-RECONCILE-DOCS checks doc.txt against a hand-kept   *
+      *  release manifest, both directions, so a dropped or      *
+      *  duplicated entry gets caught here instead of in support. *
+      *==========================================================*
+       500-RECONCILE-DOCS.
+           MOVE 'Y' TO WS-RECONCILE-OK
+           DISPLAY "Reconciling doc.txt against "
+               FUNCTION TRIM(WS-MANIFEST-PATH)
+
+           MOVE 0 TO WS-MISSING-COUNT
+           MOVE 0 TO WS-EXTRA-COUNT
+
+           PERFORM 510-LOAD-DOC-TABLE
+
+           IF WS-DOC-STATUS NOT = "00"
+               MOVE 'N' TO WS-RECONCILE-OK
+               DISPLAY "--reconcile=: cannot open "
+                   FUNCTION TRIM(WS-DOC-PATH)
+                   " (status " WS-DOC-STATUS ")"
+           ELSE
+               MOVE 'N' TO WS-MANIFEST-EOF
+               OPEN INPUT ManifestFile
+               IF WS-MANIFEST-STATUS NOT = "00"
+                   MOVE 'N' TO WS-RECONCILE-OK
+                   DISPLAY "--reconcile=: cannot open "
+                       FUNCTION TRIM(WS-MANIFEST-PATH)
+                       " (status " WS-MANIFEST-STATUS ")"
+               ELSE
+                   PERFORM 520-RECONCILE-ONE-MANIFEST-LINE
+                       UNTIL ManifestEOF
+                   CLOSE ManifestFile
+
+                   PERFORM 530-REPORT-UNMATCHED-DOC-LINES
+                   PERFORM 540-DISPLAY-RECONCILE-SUMMARY
+               END-IF
+           END-IF.
+       500-RECONCILE-DOCS-EXIT.
+           EXIT.
+
+       510-LOAD-DOC-TABLE.
+           MOVE 0 TO WS-DOC-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT InputFile
+           IF WS-DOC-STATUS = "00"
+               PERFORM 511-LOAD-ONE-DOC-LINE UNTIL EndOfFile
+               CLOSE InputFile
+           END-IF.
+
+       511-LOAD-ONE-DOC-LINE.
+           READ InputFile
+               AT END
+                   SET EndOfFile TO TRUE
+               NOT AT END
+                   IF WS-DOC-COUNT < 500
+                       ADD 1 TO WS-DOC-COUNT
+                       MOVE InputRecord
+                           TO WS-DOC-LINE(WS-DOC-COUNT)
+                       MOVE 'N' TO WS-DOC-MATCHED(WS-DOC-COUNT)
+                   ELSE
+                       DISPLAY "--reconcile=: doc.txt exceeds 500 "
+                           "lines, results past line 500 are not "
+                           "reliable"
+                       SET EndOfFile TO TRUE
+                   END-IF
+           END-READ.
+
+       520-RECONCILE-ONE-MANIFEST-LINE.
+           READ ManifestFile
+               AT END
+                   SET ManifestEOF TO TRUE
+               NOT AT END
+                   PERFORM 525-FIND-MANIFEST-LINE-IN-DOCS
+           END-READ.
+
+       525-FIND-MANIFEST-LINE-IN-DOCS.
+           MOVE 'N' TO WS-MANIFEST-MATCHED
+           SET WS-DOC-IDX TO 1
+           SEARCH WS-DOC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DOC-LINE(WS-DOC-IDX) = ManifestRecord
+                       AND WS-DOC-MATCHED(WS-DOC-IDX) = 'N'
+                   MOVE 'Y' TO WS-DOC-MATCHED(WS-DOC-IDX)
+                   SET ManifestLineMatched TO TRUE
+           END-SEARCH
+           IF NOT ManifestLineMatched
+               ADD 1 TO WS-MISSING-COUNT
+               DISPLAY "  missing from doc.txt: "
+                   FUNCTION TRIM(ManifestRecord)
+           END-IF.
+
+       530-REPORT-UNMATCHED-DOC-LINES.
+           PERFORM 535-REPORT-ONE-DOC-LINE
+               VARYING WS-DOC-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-DOC-SUBSCRIPT > WS-DOC-COUNT.
+
+       535-REPORT-ONE-DOC-LINE.
+           IF NOT DocLineMatched(WS-DOC-SUBSCRIPT)
+               AND WS-DOC-LINE(WS-DOC-SUBSCRIPT) NOT = SPACES
+               ADD 1 TO WS-EXTRA-COUNT
+               DISPLAY "  not in manifest: "
+                   FUNCTION TRIM(WS-DOC-LINE(WS-DOC-SUBSCRIPT))
+           END-IF.
+
+       540-DISPLAY-RECONCILE-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Reconciliation summary:"
+           DISPLAY "  missing from doc.txt : " WS-MISSING-COUNT
+           DISPLAY "  extra in doc.txt     : " WS-EXTRA-COUNT.
+
+       850-DISPLAY-HELP.
+           DISPLAY "Initial D street stage VFS headers"
+           DISPLAY "~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~"
+           DISPLAY " ^ ^  | IDSS VFS Headers"
+           DISPLAY "=UwU= | email               year license"
+           DISPLAY " w w  | nekomimi@tilde.team 2025 Nekocense (c)"
+           DISPLAY ""
+           DISPLAY "--version:        display version of the headers"
+           DISPLAY "--docs:           display simple docs for headers"
+           DISPLAY "--validate:       check doc.txt for bad records"
+           DISPLAY "--list-headers:   inventory the header directory"
+           DISPLAY "--reconcile=FILE: diff doc.txt against a manifest"
+           DISPLAY "--output=FILE:    redirect --docs/--list-headers"
+           DISPLAY "                  output to a file"
+           DISPLAY "--doc-path=FILE:  use FILE instead of doc.txt"
+           DISPLAY "                  (or set IDSS_DOC_PATH)"
+           DISPLAY "--docs-html:      export doc.txt as HTML, needs"
+           DISPLAY "                  --output=FILE".
+
+      *==========================================================*
+      *  900-WRITE-AUDIT-RECORD appends one fixed-length line per *
+      *  run - mode requested, timestamp, and the branch taken -  *
+      *  so a bad release can be traced back to who ran what.     *
+      *==========================================================*
+       900-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AuditRecord
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-MODE-NAME TO AUDIT-MODE
+           MOVE WS-BRANCH-NAME TO AUDIT-BRANCH
+           MOVE WS-ARGUMENT(1:73) TO AUDIT-RAW-ARGS
 
-           CLOSE InputFile.
+           OPEN EXTEND AuditFile
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AuditFile
+           END-IF
+           WRITE AuditRecord
+           CLOSE AuditFile.
