@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  VERSINFO.CPY                                            *
+      *  Build identity record for IDSS-MAIN --version output.   *
+      *  Bump WS-VER-SEMANTIC / WS-VER-BUILD-DATE / WS-VER-       *
+      *  PACKAGER together whenever a release is packaged so     *
+      *  --version always names the build actually on the box.   *
+      *----------------------------------------------------------*
+       01  WS-VERSION-INFO.
+           05  WS-VER-SEMANTIC        PIC X(10) VALUE "1.0.3".
+           05  WS-VER-BUILD-DATE      PIC X(08) VALUE "20260808".
+           05  WS-VER-PACKAGER        PIC X(03) VALUE "NMO".
